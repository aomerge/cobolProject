@@ -0,0 +1,121 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CobolBackup.
+
+      * Paso de batch nocturno: vuelca el resultado de la query de
+      * productos (la misma que usa la opción 1 del menú) a un fichero
+      * indexado local PRODUCTOS-MASTER, para poder seguir haciendo
+      * consultas de solo lectura cuando el ODBC esté caído.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PRODUCTOS-MASTER ASSIGN TO "PRODMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS PM-ID.
+
+           SELECT CONN-LOG-FILE ASSIGN TO "CONNLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CONN-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PRODUCTOS-MASTER.
+           COPY CPPRODMA.
+
+       FD  CONN-LOG-FILE.
+           COPY CPCONLOG.
+
+       WORKING-STORAGE SECTION.
+           01  result              PIC S9(9) BINARY.
+
+           COPY CPPRORES.
+
+           01  WS-QUERY-READ       PIC X(100)
+                       VALUE "SELECT * FROM productos ORDER BY id".
+           01  WS-STATUS           PIC S9(4) COMP-5 VALUE 0.
+           01  WS-ROW-COUNT        PIC 9(05) VALUE ZERO.
+
+           01  WS-RETRY-COUNT      PIC 9(01) VALUE ZERO.
+           01  WS-CONNECTED-SW     PIC X(01) VALUE "N".
+               88  WS-CONNECTED       VALUE "Y".
+           01  WS-CONN-TIMESTAMP   PIC X(26).
+           01  WS-NANOSECONDS      PIC 9(09) COMP-5 VALUE 500000000.
+
+           01  WS-CONN-FILE-STATUS PIC X(02).
+
+       PROCEDURE DIVISION.
+       mainline.
+           PERFORM open_conn_log.
+           PERFORM connect_with_retry.
+           CLOSE CONN-LOG-FILE.
+
+           IF WS-CONNECTED THEN
+               PERFORM refresh_master
+           ELSE
+               DISPLAY "Error al conectar a la base de datos."
+           END-IF.
+           STOP RUN.
+
+       open_conn_log.
+           OPEN EXTEND CONN-LOG-FILE.
+           IF WS-CONN-FILE-STATUS = "35" THEN
+               OPEN OUTPUT CONN-LOG-FILE
+               CLOSE CONN-LOG-FILE
+               OPEN EXTEND CONN-LOG-FILE
+           END-IF.
+
+       connect_with_retry.
+           MOVE ZERO TO WS-RETRY-COUNT.
+           MOVE "N" TO WS-CONNECTED-SW.
+           PERFORM try_connect UNTIL WS-CONNECTED OR WS-RETRY-COUNT = 3.
+
+       try_connect.
+           ADD 1 TO WS-RETRY-COUNT.
+           CALL "dbConection" RETURNING result.
+
+           MOVE FUNCTION CURRENT-DATE TO WS-CONN-TIMESTAMP.
+           MOVE WS-CONN-TIMESTAMP TO CONN-TIMESTAMP.
+           MOVE WS-RETRY-COUNT    TO CONN-ATTEMPT.
+
+           IF result = 0 THEN
+               MOVE "Y" TO WS-CONNECTED-SW
+               MOVE "CONECTADO" TO CONN-OUTCOME
+           ELSE
+               MOVE "ERROR" TO CONN-OUTCOME
+               IF WS-RETRY-COUNT < 3 THEN
+                   CALL "CBL_GC_NANOSLEEP" USING WS-NANOSECONDS
+               END-IF
+           END-IF.
+           WRITE CONN-LOG-RECORD.
+
+       refresh_master.
+           OPEN OUTPUT PRODUCTOS-MASTER.
+
+           MOVE ZERO TO WS-ROW-COUNT.
+           MOVE ZERO TO WS-STATUS.
+           PERFORM fetch_and_write UNTIL WS-STATUS NOT = ZERO.
+
+           IF WS-STATUS = 100 THEN
+               DISPLAY "PRODUCTOS-MASTER actualizado. "
+                       WS-ROW-COUNT " registros."
+           ELSE
+               DISPLAY "Error al volcar productos a PRODUCTOS-MASTER."
+           END-IF.
+
+           CLOSE PRODUCTOS-MASTER.
+
+       fetch_and_write.
+           CALL "executeQuery" USING BY REFERENCE WS-QUERY-READ
+                                  BY REFERENCE WS-QUERY-RESULT
+                                  RETURNING WS-STATUS.
+
+           IF WS-STATUS = 0 THEN
+               MOVE WS-COL1(1:5)  TO PM-ID
+               MOVE WS-COL2(1:50) TO PM-NOMBRE
+               MOVE WS-COL3(1:10) TO PM-PRECIO
+               MOVE WS-COL4(1:7)  TO PM-STOCK
+               MOVE WS-COL5(1:30) TO PM-CATEGORIA
+               WRITE PRODUCTOS-MASTER-RECORD
+               ADD 1 TO WS-ROW-COUNT
+           END-IF.
