@@ -0,0 +1,171 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CobolRecon.
+
+      * Batch nocturno de conciliación: compara el COUNT(*) en vivo de
+      * productos con el número de registros que quedaron en el último
+      * volcado de PRODUCTOS-MASTER (ver CobolBackup) y deja constancia
+      * de cualquier diferencia en un informe de excepciones.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PRODUCTOS-MASTER ASSIGN TO "PRODMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS PM-ID
+               FILE STATUS IS WS-MASTER-FILE-STATUS.
+
+           SELECT RECON-REPORT-FILE ASSIGN TO "RECONRPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT CONN-LOG-FILE ASSIGN TO "CONNLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CONN-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PRODUCTOS-MASTER.
+           COPY CPPRODMA.
+
+       FD  RECON-REPORT-FILE.
+       01  RECON-REPORT-RECORD     PIC X(200).
+
+       FD  CONN-LOG-FILE.
+           COPY CPCONLOG.
+
+       WORKING-STORAGE SECTION.
+           01  result              PIC S9(9) BINARY.
+
+           COPY CPPRORES.
+
+           01  WS-QUERY-COUNT      PIC X(100)
+                               VALUE "SELECT COUNT(*) FROM productos".
+           01  WS-STATUS           PIC S9(4) COMP-5 VALUE 0.
+
+           01  WS-DB-COUNT         PIC 9(07) VALUE ZERO.
+           01  WS-MASTER-COUNT     PIC 9(07) VALUE ZERO.
+           01  WS-MASTER-EOF-SW    PIC X(01) VALUE "N".
+               88  WS-MASTER-EOF      VALUE "Y".
+
+           01  WS-REPORT-LINE      PIC X(200).
+           01  WS-TIMESTAMP        PIC X(26).
+
+           01  WS-RETRY-COUNT      PIC 9(01) VALUE ZERO.
+           01  WS-CONNECTED-SW     PIC X(01) VALUE "N".
+               88  WS-CONNECTED       VALUE "Y".
+           01  WS-CONN-TIMESTAMP   PIC X(26).
+           01  WS-NANOSECONDS      PIC 9(09) COMP-5 VALUE 500000000.
+
+           01  WS-CONN-FILE-STATUS PIC X(02).
+           01  WS-MASTER-FILE-STATUS PIC X(02).
+
+       PROCEDURE DIVISION.
+       mainline.
+           PERFORM open_conn_log.
+           PERFORM connect_with_retry.
+           CLOSE CONN-LOG-FILE.
+
+           IF WS-CONNECTED THEN
+               PERFORM run_reconciliation
+           ELSE
+               DISPLAY "Error al conectar a la base de datos."
+           END-IF.
+           STOP RUN.
+
+       open_conn_log.
+           OPEN EXTEND CONN-LOG-FILE.
+           IF WS-CONN-FILE-STATUS = "35" THEN
+               OPEN OUTPUT CONN-LOG-FILE
+               CLOSE CONN-LOG-FILE
+               OPEN EXTEND CONN-LOG-FILE
+           END-IF.
+
+       connect_with_retry.
+           MOVE ZERO TO WS-RETRY-COUNT.
+           MOVE "N" TO WS-CONNECTED-SW.
+           PERFORM try_connect UNTIL WS-CONNECTED OR WS-RETRY-COUNT = 3.
+
+       try_connect.
+           ADD 1 TO WS-RETRY-COUNT.
+           CALL "dbConection" RETURNING result.
+
+           MOVE FUNCTION CURRENT-DATE TO WS-CONN-TIMESTAMP.
+           MOVE WS-CONN-TIMESTAMP TO CONN-TIMESTAMP.
+           MOVE WS-RETRY-COUNT    TO CONN-ATTEMPT.
+
+           IF result = 0 THEN
+               MOVE "Y" TO WS-CONNECTED-SW
+               MOVE "CONECTADO" TO CONN-OUTCOME
+           ELSE
+               MOVE "ERROR" TO CONN-OUTCOME
+               IF WS-RETRY-COUNT < 3 THEN
+                   CALL "CBL_GC_NANOSLEEP" USING WS-NANOSECONDS
+               END-IF
+           END-IF.
+           WRITE CONN-LOG-RECORD.
+
+       run_reconciliation.
+           OPEN OUTPUT RECON-REPORT-FILE.
+
+           CALL "executeQuery" USING BY REFERENCE WS-QUERY-COUNT
+                                  BY REFERENCE WS-QUERY-RESULT
+                                  RETURNING WS-STATUS.
+
+           IF WS-STATUS = 0 THEN
+               MOVE FUNCTION NUMVAL(WS-COL1) TO WS-DB-COUNT
+               PERFORM count_master_records
+               PERFORM report_comparison
+           ELSE
+               MOVE FUNCTION CURRENT-DATE TO WS-TIMESTAMP
+               STRING WS-TIMESTAMP
+                      " No se pudo obtener el COUNT(*) de productos."
+                   DELIMITED BY SIZE
+                   INTO WS-REPORT-LINE
+               WRITE RECON-REPORT-RECORD FROM WS-REPORT-LINE
+           END-IF.
+
+           CLOSE RECON-REPORT-FILE.
+
+       count_master_records.
+           MOVE ZERO TO WS-MASTER-COUNT.
+           MOVE "N" TO WS-MASTER-EOF-SW.
+           OPEN INPUT PRODUCTOS-MASTER.
+           IF WS-MASTER-FILE-STATUS = "00" THEN
+               PERFORM read_master_record
+               PERFORM tally_master_record UNTIL WS-MASTER-EOF
+               CLOSE PRODUCTOS-MASTER
+           END-IF.
+
+       read_master_record.
+           READ PRODUCTOS-MASTER NEXT RECORD
+               AT END MOVE "Y" TO WS-MASTER-EOF-SW
+           END-READ.
+
+       tally_master_record.
+           ADD 1 TO WS-MASTER-COUNT.
+           PERFORM read_master_record.
+
+       report_comparison.
+           MOVE FUNCTION CURRENT-DATE TO WS-TIMESTAMP
+           IF WS-MASTER-FILE-STATUS NOT = "00" THEN
+               STRING WS-TIMESTAMP
+                      " No hay foto de PRODUCTOS-MASTER"
+                      " -- productos=" WS-DB-COUNT
+                   DELIMITED BY SIZE
+                   INTO WS-REPORT-LINE
+           ELSE
+               IF WS-DB-COUNT = WS-MASTER-COUNT THEN
+                   STRING WS-TIMESTAMP
+                          " OK productos=" WS-DB-COUNT
+                          " PRODUCTOS-MASTER=" WS-MASTER-COUNT
+                       DELIMITED BY SIZE
+                       INTO WS-REPORT-LINE
+               ELSE
+                   STRING WS-TIMESTAMP
+                          " DISCREPANCIA productos=" WS-DB-COUNT
+                          " PRODUCTOS-MASTER=" WS-MASTER-COUNT
+                       DELIMITED BY SIZE
+                       INTO WS-REPORT-LINE
+               END-IF
+           END-IF
+           WRITE RECON-REPORT-RECORD FROM WS-REPORT-LINE.
