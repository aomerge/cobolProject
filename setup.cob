@@ -1,36 +1,108 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. CobolODBC.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-LOG-FILE ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-FILE-STATUS.
+
+           SELECT CONN-LOG-FILE ASSIGN TO "CONNLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CONN-FILE-STATUS.
+
+           SELECT BULK-IMPORT-FILE ASSIGN TO "BULKIN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-BULK-FILE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT-LOG-FILE.
+           COPY CPAUDIT.
+
+       FD  CONN-LOG-FILE.
+           COPY CPCONLOG.
+
+       FD  BULK-IMPORT-FILE.
+       01  BULK-IMPORT-RECORD  PIC X(200).
+
        WORKING-STORAGE SECTION.
            01 action PIC 9(2).
            01 result PIC S9(9) BINARY.
  
            01 tabla-option.
-               06 texto-elemento OCCURS 6 TIMES PIC X(30) VALUE SPACES.
+               06 texto-elemento OCCURS 8 TIMES PIC X(30) VALUE SPACES.
            01 i pic 9 value 1.   
 
-           01  WS-QUERY-RESULT.
-               05  WS-COL1   PIC X(256).
-               05  WS-COL2   PIC X(256).
+           COPY CPPRORES.
+
+           01  WS-ROW-COUNT  PIC 9(05) VALUE ZERO.
 
-           01  WS-QUERY-READ PIC X(100) VALUE "SELECT * FROM productos".           
+           01  WS-QUERY-READ PIC X(100) VALUE "SELECT * FROM productos".
 
            01  WS-ID         PIC 9(5).
            01  WS-NOMBRE     PIC X(50).
            01  WS-ID-TEXT    PIC X(5).
-           01  WS-NOMBRE-CORTADO PIC X(50). 
+           01  WS-NOMBRE-CORTADO PIC X(50).
+
+           01  WS-PRECIO           PIC 9(7)V99.
+           01  WS-PRECIO-EDIT      PIC ZZZZZZ9.99.
+           01  WS-STOCK            PIC 9(7).
+           01  WS-STOCK-EDIT       PIC ZZZZZZ9.
+           01  WS-CATEGORIA        PIC X(30).
+           01  WS-CATEGORIA-CORTADO PIC X(30).
+
            01  WS-QUERY-STRING PIC X(256).
            01  WS-STATUS       PIC S9(4) COMP-5 VALUE 0.
 
-       PROCEDURE DIVISION.           
-           CALL "dbConection" RETURNING result.
-           IF result = 0 THEN
-               DISPLAY "Conexión exitosa a la base de datos."               
+           01  WS-CONFIRM      PIC X(01).
+               88  WS-CONFIRM-SI  VALUE "S" "s".
+
+           01  WS-NOMBRE-ANTERIOR PIC X(50).
+           01  WS-OPERATOR-ID     PIC X(08).
+           01  WS-AUDIT-TIMESTAMP PIC X(26).
+           01  WS-AUDIT-ACTION    PIC X(01).
+           01  WS-AUDIT-ID        PIC X(05).
+           01  WS-AUDIT-DESPUES   PIC X(50).
+
+           01  WS-RETRY-COUNT     PIC 9(01) VALUE ZERO.
+           01  WS-CONNECTED-SW    PIC X(01) VALUE "N".
+               88  WS-CONNECTED      VALUE "Y".
+           01  WS-CONN-TIMESTAMP  PIC X(26).
+           01  WS-NANOSECONDS     PIC 9(09) COMP-5 VALUE 500000000.
+
+           01  WS-SEARCH-OPTION   PIC 9(01).
+
+           01  WS-BULK-NOMBRE          PIC X(50).
+           01  WS-BULK-NOMBRE-CORTADO  PIC X(50).
+           01  WS-BULK-PRECIO          PIC X(10).
+           01  WS-BULK-STOCK           PIC X(07).
+           01  WS-BULK-CATEGORIA       PIC X(30).
+           01  WS-BULK-OK-COUNT        PIC 9(05) VALUE ZERO.
+           01  WS-BULK-ERROR-COUNT     PIC 9(05) VALUE ZERO.
+           01  WS-BULK-EOF-SW          PIC X(01) VALUE "N".
+               88  WS-BULK-EOF            VALUE "Y".
+
+           01  WS-AUDIT-FILE-STATUS    PIC X(02).
+           01  WS-CONN-FILE-STATUS     PIC X(02).
+           01  WS-BULK-FILE-STATUS     PIC X(02).
+
+       PROCEDURE DIVISION.
+           ACCEPT WS-OPERATOR-ID FROM ENVIRONMENT "USER".
+           PERFORM open_audit_log.
+           PERFORM open_conn_log.
+
+           PERFORM connect_with_retry.
+           IF WS-CONNECTED THEN
+               DISPLAY "Conexión exitosa a la base de datos."
                perform PRINTMENU
 
            ELSE
                DISPLAY "Error al conectar a la base de datossss."
            END-IF.
+           CLOSE AUDIT-LOG-FILE.
+           CLOSE CONN-LOG-FILE.
            STOP RUN.
            
            display "MENU".
@@ -39,29 +111,167 @@
            stop run. 
 
        execute_query_select.
-           display "ejecutando query productos..."                   
+           display "ejecutando query productos..."
 
+           MOVE ZERO TO WS-ROW-COUNT
+           MOVE ZERO TO WS-STATUS
+
+           DISPLAY "   ID        NOMBRE            PRECIO    STOCK  "
+                   "CATEGORIA"
+           PERFORM execute_query_select_fetch UNTIL WS-STATUS NOT = ZERO
+
+              IF WS-STATUS = 100 THEN
+                   DISPLAY WS-ROW-COUNT " registros encontrados."
+                ELSE
+                   DISPLAY "Error al ejecutar query."
+                END-IF.
+
+       execute_query_select_fetch.
            CALL "executeQuery" USING BY REFERENCE WS-QUERY-READ
                                   BY REFERENCE WS-QUERY-RESULT
                                   RETURNING WS-STATUS.
 
               IF WS-STATUS = 0 THEN
-                   DISPLAY "Consulta ejecutada con éxito."
-                   DISPLAY "Resultado de la consulta:"
-                   DISPLAY "Columna 1: " WS-COL1
-                   DISPLAY "Columna 2: " WS-COL2
-                ELSE
+                   ADD 1 TO WS-ROW-COUNT
+                   DISPLAY WS-ROW-COUNT ": " WS-COL1 " " WS-COL2 " "
+                           WS-COL3 " " WS-COL4 " " WS-COL5
+              END-IF.
+
+       execute_query_search.
+           DISPLAY "Buscar por (1) ID o (2) Nombre: "
+           ACCEPT WS-SEARCH-OPTION.
+
+           EVALUATE WS-SEARCH-OPTION
+               WHEN 1
+                   DISPLAY "Introduce el ID a buscar: "
+                   ACCEPT WS-ID
+                   STRING "SELECT * FROM productos WHERE id = " WS-ID
+                       DELIMITED BY SIZE
+                       INTO WS-QUERY-STRING
+               WHEN 2
+                   DISPLAY "Introduce el texto a buscar en el nombre: "
+                   ACCEPT WS-NOMBRE
+                   MOVE FUNCTION TRIM(WS-NOMBRE) TO WS-NOMBRE-CORTADO
+                   STRING "SELECT * FROM productos WHERE nombre LIKE '%"
+                          WS-NOMBRE-CORTADO "%'"
+                       DELIMITED BY SIZE
+                       INTO WS-QUERY-STRING
+               WHEN OTHER
+                   DISPLAY "Opción de búsqueda no válida."
+                   MOVE SPACES TO WS-QUERY-STRING
+           END-EVALUATE.
+
+           IF WS-QUERY-STRING NOT = SPACES THEN
+               MOVE ZERO TO WS-ROW-COUNT
+               MOVE ZERO TO WS-STATUS
+           DISPLAY "   ID        NOMBRE            PRECIO    STOCK  "
+                   "CATEGORIA"
+               PERFORM execute_query_search_fetch
+                   UNTIL WS-STATUS NOT = ZERO
+
+               IF WS-STATUS = 100 THEN
+                   DISPLAY WS-ROW-COUNT " registros encontrados."
+               ELSE
                    DISPLAY "Error al ejecutar query."
-                END-IF.
+               END-IF
+           END-IF.
+
+       execute_query_search_fetch.
+           CALL "executeQuery" USING BY REFERENCE WS-QUERY-STRING
+                                  BY REFERENCE WS-QUERY-RESULT
+                                  RETURNING WS-STATUS.
+
+              IF WS-STATUS = 0 THEN
+                   ADD 1 TO WS-ROW-COUNT
+                   DISPLAY WS-ROW-COUNT ": " WS-COL1 " " WS-COL2 " "
+                           WS-COL3 " " WS-COL4 " " WS-COL5
+              END-IF.
+
+       execute_bulk_import.
+           DISPLAY "Leyendo fichero de carga masiva (BULKIN)..."
+           OPEN INPUT BULK-IMPORT-FILE.
+
+           IF WS-BULK-FILE-STATUS NOT = "00" THEN
+               DISPLAY "No se encontró el fichero de carga masiva "
+                       "(BULKIN)."
+           ELSE
+               MOVE ZERO TO WS-BULK-OK-COUNT
+               MOVE ZERO TO WS-BULK-ERROR-COUNT
+               MOVE "N" TO WS-BULK-EOF-SW
 
-       execute_query_create.           
+               PERFORM read_bulk_record
+               PERFORM process_bulk_record UNTIL WS-BULK-EOF
+
+               CLOSE BULK-IMPORT-FILE
+
+               DISPLAY WS-BULK-OK-COUNT " insertados, "
+                       WS-BULK-ERROR-COUNT " fallidos."
+           END-IF.
+
+       read_bulk_record.
+           READ BULK-IMPORT-FILE
+               AT END MOVE "Y" TO WS-BULK-EOF-SW
+           END-READ.
+
+       process_bulk_record.
+           MOVE SPACES TO WS-BULK-NOMBRE WS-BULK-PRECIO WS-BULK-STOCK
+                          WS-BULK-CATEGORIA.
+           UNSTRING BULK-IMPORT-RECORD DELIMITED BY ","
+               INTO WS-BULK-NOMBRE WS-BULK-PRECIO WS-BULK-STOCK
+                    WS-BULK-CATEGORIA
+           END-UNSTRING.
+
+           MOVE FUNCTION TRIM(WS-BULK-NOMBRE) TO WS-BULK-NOMBRE-CORTADO.
+
+            STRING "INSERT INTO productos"
+                   " (nombre, precio, stock, categoria) VALUES ('"
+                   WS-BULK-NOMBRE-CORTADO "', "
+                   FUNCTION TRIM(WS-BULK-PRECIO) ", "
+                   FUNCTION TRIM(WS-BULK-STOCK) ", '"
+                   FUNCTION TRIM(WS-BULK-CATEGORIA) "')"
+               DELIMITED BY SIZE
+               INTO WS-QUERY-STRING.
+
+           CALL "executeQuery" USING BY REFERENCE WS-QUERY-STRING
+                                   RETURNING WS-STATUS.
+           IF WS-STATUS = 0 THEN
+               ADD 1 TO WS-BULK-OK-COUNT
+               MOVE "I" TO WS-AUDIT-ACTION
+               MOVE SPACES TO WS-AUDIT-ID
+               MOVE SPACES TO WS-NOMBRE-ANTERIOR
+               MOVE WS-BULK-NOMBRE-CORTADO TO WS-AUDIT-DESPUES
+               PERFORM write_audit_record
+           ELSE
+               ADD 1 TO WS-BULK-ERROR-COUNT
+           END-IF.
+
+           PERFORM read_bulk_record.
+
+       execute_query_create.
            DISPLAY "Introduce el nombre del producto: "
-           ACCEPT WS-NOMBRE.              
+           ACCEPT WS-NOMBRE.
 
            INSPECT WS-NOMBRE TALLYING WS-STATUS FOR LEADING SPACES.
-               MOVE FUNCTION TRIM(WS-NOMBRE) TO WS-NOMBRE-CORTADO.     
+               MOVE FUNCTION TRIM(WS-NOMBRE) TO WS-NOMBRE-CORTADO.
+
+           DISPLAY "Introduce el precio del producto: "
+           ACCEPT WS-PRECIO.
+           MOVE WS-PRECIO TO WS-PRECIO-EDIT.
+
+           DISPLAY "Introduce el stock del producto: "
+           ACCEPT WS-STOCK.
+           MOVE WS-STOCK TO WS-STOCK-EDIT.
 
-            STRING "INSERT INTO productos (nombre) VALUES ( '" WS-NOMBRE-CORTADO "')"
+           DISPLAY "Introduce la categoría del producto: "
+           ACCEPT WS-CATEGORIA.
+           MOVE FUNCTION TRIM(WS-CATEGORIA) TO WS-CATEGORIA-CORTADO.
+
+            STRING "INSERT INTO productos"
+                   " (nombre, precio, stock, categoria) VALUES ('"
+                   WS-NOMBRE-CORTADO "', "
+                   FUNCTION TRIM(WS-PRECIO-EDIT) ", "
+                   FUNCTION TRIM(WS-STOCK-EDIT) ", '"
+                   WS-CATEGORIA-CORTADO "')"
                DELIMITED BY SIZE
                INTO WS-QUERY-STRING.
 
@@ -71,47 +281,145 @@
                                    RETURNING WS-STATUS.
            IF WS-STATUS = 0 THEN
                DISPLAY "INSERT ejecutado con éxito."
+               MOVE "I" TO WS-AUDIT-ACTION
+               MOVE SPACES TO WS-AUDIT-ID
+               MOVE SPACES TO WS-NOMBRE-ANTERIOR
+               MOVE WS-NOMBRE-CORTADO TO WS-AUDIT-DESPUES
+               PERFORM write_audit_record
            ELSE
                DISPLAY "Falló la ejecución del INSERT."
            END-IF.
 
-       
+
+       lookup_producto_by_id.
+           STRING "SELECT * FROM productos WHERE id = " WS-ID
+               DELIMITED BY SIZE
+               INTO WS-QUERY-STRING.
+
+           CALL "executeQuery" USING BY REFERENCE WS-QUERY-STRING
+                                  BY REFERENCE WS-QUERY-RESULT
+                                  RETURNING WS-STATUS.
+
        execute_query_update.
            DISPLAY "Introduce el ID del producto a actualizar: "
            ACCEPT WS-ID.
+
+           PERFORM lookup_producto_by_id.
+
+           IF WS-STATUS = 0 THEN
+               DISPLAY "Producto encontrado. Nombre actual: " WS-COL2
+               MOVE WS-COL2(1:50) TO WS-NOMBRE-ANTERIOR
+               DISPLAY "¿Confirma la actualización? (S/N): "
+               ACCEPT WS-CONFIRM
+               IF WS-CONFIRM-SI THEN
+                   PERFORM execute_query_update_apply
+               ELSE
+                   DISPLAY "Actualización cancelada."
+               END-IF
+           ELSE
+               IF WS-STATUS = 100 THEN
+                   DISPLAY "No existe ningún producto con ese ID."
+               ELSE
+                   DISPLAY "Error al comprobar el producto."
+               END-IF
+           END-IF.
+
+       execute_query_update_apply.
            DISPLAY "Introduce el nuevo nombre del producto: "
-           ACCEPT WS-NOMBRE.              
+           ACCEPT WS-NOMBRE.
 
            INSPECT WS-NOMBRE TALLYING WS-STATUS FOR LEADING SPACES.
-               MOVE FUNCTION TRIM(WS-NOMBRE) TO WS-NOMBRE-CORTADO.     
+               MOVE FUNCTION TRIM(WS-NOMBRE) TO WS-NOMBRE-CORTADO.
 
-            STRING "UPDATE productos SET nombre = '" WS-NOMBRE-CORTADO "' WHERE id = " WS-ID
+           DISPLAY "Introduce el nuevo precio del producto: "
+           ACCEPT WS-PRECIO.
+           MOVE WS-PRECIO TO WS-PRECIO-EDIT.
+
+           DISPLAY "Introduce el nuevo stock del producto: "
+           ACCEPT WS-STOCK.
+           MOVE WS-STOCK TO WS-STOCK-EDIT.
+
+           DISPLAY "Introduce la nueva categoría del producto: "
+           ACCEPT WS-CATEGORIA.
+           MOVE FUNCTION TRIM(WS-CATEGORIA) TO WS-CATEGORIA-CORTADO.
+
+            STRING "UPDATE productos SET nombre = '"
+                   WS-NOMBRE-CORTADO
+                   "', precio = " FUNCTION TRIM(WS-PRECIO-EDIT)
+                   ", stock = " FUNCTION TRIM(WS-STOCK-EDIT)
+                   ", categoria = '" WS-CATEGORIA-CORTADO
+                   "' WHERE id = " WS-ID
                DELIMITED BY SIZE
-               INTO WS-QUERY-STRING.           
-           
+               INTO WS-QUERY-STRING.
+
            CALL "executeQuery" USING BY REFERENCE WS-QUERY-STRING
                                    RETURNING WS-STATUS.
+           EVALUATE WS-STATUS
+               WHEN 0
+                   DISPLAY "UPDATE ejecutado con éxito."
+                   MOVE "U" TO WS-AUDIT-ACTION
+                   MOVE WS-ID TO WS-AUDIT-ID
+                   MOVE WS-NOMBRE-CORTADO TO WS-AUDIT-DESPUES
+                   PERFORM write_audit_record
+               WHEN 100
+                   DISPLAY "El UPDATE no afectó a ninguna fila."
+               WHEN OTHER
+                   DISPLAY "Falló la ejecución del UPDATE."
+           END-EVALUATE.
+
+       execute_query_delete.
+           DISPLAY "Introduce el ID del producto a eliminar: "
+           ACCEPT WS-ID.
+
+           PERFORM lookup_producto_by_id.
+
            IF WS-STATUS = 0 THEN
-               DISPLAY "UPDATE ejecutado con éxito."
+               DISPLAY "Producto encontrado. Nombre actual: " WS-COL2
+               MOVE WS-COL2(1:50) TO WS-NOMBRE-ANTERIOR
+               DISPLAY "¿Confirma la eliminación? (S/N): "
+               ACCEPT WS-CONFIRM
+               IF WS-CONFIRM-SI THEN
+                   PERFORM execute_query_delete_apply
+               ELSE
+                   DISPLAY "Eliminación cancelada."
+               END-IF
            ELSE
-               DISPLAY "Falló la ejecución del UPDATE."
+               IF WS-STATUS = 100 THEN
+                   DISPLAY "No existe ningún producto con ese ID."
+               ELSE
+                   DISPLAY "Error al comprobar el producto."
+               END-IF
            END-IF.
 
-       execute_query_delete.
-              DISPLAY "Introduce el ID del producto a eliminar: "
-              ACCEPT WS-ID.           
-    
+       execute_query_delete_apply.
                 STRING "DELETE FROM productos WHERE id = " WS-ID
                 DELIMITED BY SIZE
-                INTO WS-QUERY-STRING.    
-                                                    
+                INTO WS-QUERY-STRING.
+
               CALL "executeQuery" USING BY REFERENCE WS-QUERY-STRING
                                       RETURNING WS-STATUS.
-              IF WS-STATUS = 0 THEN
-                DISPLAY "DELETE ejecutado con éxito."
-              ELSE
-                DISPLAY "Falló la ejecución del DELETE."
-              END-IF.
+              EVALUATE WS-STATUS
+                  WHEN 0
+                      DISPLAY "DELETE ejecutado con éxito."
+                      MOVE "D" TO WS-AUDIT-ACTION
+                      MOVE WS-ID TO WS-AUDIT-ID
+                      MOVE SPACES TO WS-AUDIT-DESPUES
+                      PERFORM write_audit_record
+                  WHEN 100
+                      DISPLAY "El DELETE no afectó a ninguna fila."
+                  WHEN OTHER
+                      DISPLAY "Falló la ejecución del DELETE."
+              END-EVALUATE.
+
+       write_audit_record.
+           MOVE FUNCTION CURRENT-DATE TO WS-AUDIT-TIMESTAMP
+           MOVE WS-AUDIT-TIMESTAMP  TO AUD-TIMESTAMP
+           MOVE WS-AUDIT-ACTION     TO AUD-ACTION
+           MOVE WS-AUDIT-ID         TO AUD-ID
+           MOVE WS-NOMBRE-ANTERIOR  TO AUD-NOMBRE-ANTES
+           MOVE WS-AUDIT-DESPUES    TO AUD-NOMBRE-DESPUES
+           MOVE WS-OPERATOR-ID      TO AUD-OPERATOR
+           WRITE AUDIT-LOG-RECORD.
 
        PRINTMENU.
            move "1. Mostrar datos" to texto-elemento(1).
@@ -119,51 +427,97 @@
            move "3. Actualizar datos" to texto-elemento(3).
            move "4. Eliminar datos" to texto-elemento(4).
            move "5. Comprobar conección" to texto-elemento(5).
-           move "6. Salir" to texto-elemento(6).
+           move "6. Buscar producto" to texto-elemento(6).
+           move "7. Carga masiva de productos" to texto-elemento(7).
+           move "8. Salir" to texto-elemento(8).
 
-           PERFORM UNTIL i > 6
+           PERFORM UNTIL i > 8
                DISPLAY texto-elemento(i)
                ADD 1 TO i
-           END-PERFORM.           
-           
+           END-PERFORM.
+
            display "Introduce un número: ".
-           accept action.                  
-           PERFORM actions.                                    
-           
+           accept action.
+           PERFORM actions.
+
        actions.
            EVALUATE action
                WHEN 1
-                   PERFORM execute_query_select   
-                   perform PRINTMENU                 
+                   PERFORM execute_query_select
+                   perform PRINTMENU
                WHEN 2
                      PERFORM execute_query_create
                      perform PRINTMENU
                WHEN 3
                         PERFORM execute_query_update
-                        perform PRINTMENU                   
+                        perform PRINTMENU
                WHEN 4
                         PERFORM execute_query_delete
-                        perform PRINTMENU                   
+                        perform PRINTMENU
                WHEN 5
-                     perform connection     
-                     perform PRINTMENU                    
+                     perform connection
+                     perform PRINTMENU
                WHEN 6
-                     DISPLAY "Has seleccionado la opción 6."
+                     PERFORM execute_query_search
+                     perform PRINTMENU
+               WHEN 7
+                     PERFORM execute_bulk_import
+                     perform PRINTMENU
+               WHEN 8
+                     DISPLAY "Has seleccionado la opción 8."
                WHEN OTHER
                    DISPLAY "Opción no válida."
-                   perform PRINTMENU  
-             END-EVALUATE.   
+                   perform PRINTMENU
+             END-EVALUATE.
 
              
        connection.
-           CALL "dbConection" RETURNING result.
-           IF result = 0 THEN
+           PERFORM connect_with_retry.
+           IF WS-CONNECTED THEN
                DISPLAY "Conexión exitosa a la base de datos."
-               perform PRINTMENU
            ELSE
                DISPLAY "Error al conectar a la base de datos."
            END-IF.
-           STOP RUN.
+
+       open_audit_log.
+           OPEN EXTEND AUDIT-LOG-FILE.
+           IF WS-AUDIT-FILE-STATUS = "35" THEN
+               OPEN OUTPUT AUDIT-LOG-FILE
+               CLOSE AUDIT-LOG-FILE
+               OPEN EXTEND AUDIT-LOG-FILE
+           END-IF.
+
+       open_conn_log.
+           OPEN EXTEND CONN-LOG-FILE.
+           IF WS-CONN-FILE-STATUS = "35" THEN
+               OPEN OUTPUT CONN-LOG-FILE
+               CLOSE CONN-LOG-FILE
+               OPEN EXTEND CONN-LOG-FILE
+           END-IF.
+
+       connect_with_retry.
+           MOVE ZERO TO WS-RETRY-COUNT.
+           MOVE "N" TO WS-CONNECTED-SW.
+           PERFORM try_connect UNTIL WS-CONNECTED OR WS-RETRY-COUNT = 3.
+
+       try_connect.
+           ADD 1 TO WS-RETRY-COUNT.
+           CALL "dbConection" RETURNING result.
+
+           MOVE FUNCTION CURRENT-DATE TO WS-CONN-TIMESTAMP.
+           MOVE WS-CONN-TIMESTAMP TO CONN-TIMESTAMP.
+           MOVE WS-RETRY-COUNT    TO CONN-ATTEMPT.
+
+           IF result = 0 THEN
+               MOVE "Y" TO WS-CONNECTED-SW
+               MOVE "CONECTADO" TO CONN-OUTCOME
+           ELSE
+               MOVE "ERROR" TO CONN-OUTCOME
+               IF WS-RETRY-COUNT < 3 THEN
+                   CALL "CBL_GC_NANOSLEEP" USING WS-NANOSECONDS
+               END-IF
+           END-IF.
+           WRITE CONN-LOG-RECORD.
        
             
     
