@@ -0,0 +1,10 @@
+      *****************************************************************
+      *  CPPRORES - resultado de una fila de "productos" devuelta
+      *             por executeQuery (SELECT).
+      *****************************************************************
+       01  WS-QUERY-RESULT.
+           05  WS-COL1   PIC X(256).
+           05  WS-COL2   PIC X(256).
+           05  WS-COL3   PIC X(256).
+           05  WS-COL4   PIC X(256).
+           05  WS-COL5   PIC X(256).
