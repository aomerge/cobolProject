@@ -0,0 +1,12 @@
+      *****************************************************************
+      *  CPAUDIT - registro de la pista de auditoría (AUDITLOG).
+      *            Una línea por cada INSERT/UPDATE/DELETE realizado
+      *            con éxito contra productos, antes y después.
+      *****************************************************************
+       01  AUDIT-LOG-RECORD.
+           05  AUD-TIMESTAMP         PIC X(26).
+           05  AUD-ACTION            PIC X(01).
+           05  AUD-ID                PIC X(05).
+           05  AUD-NOMBRE-ANTES      PIC X(50).
+           05  AUD-NOMBRE-DESPUES    PIC X(50).
+           05  AUD-OPERATOR          PIC X(08).
