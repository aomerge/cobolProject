@@ -0,0 +1,11 @@
+      *****************************************************************
+      *  CPPRODMA - registro indexado de PRODUCTOS-MASTER, la copia
+      *             local de "productos" que refresca CobolBackup cada
+      *             noche (clave: PM-ID).
+      *****************************************************************
+       01  PRODUCTOS-MASTER-RECORD.
+           05  PM-ID                 PIC X(05).
+           05  PM-NOMBRE             PIC X(50).
+           05  PM-PRECIO             PIC X(10).
+           05  PM-STOCK              PIC X(07).
+           05  PM-CATEGORIA          PIC X(30).
