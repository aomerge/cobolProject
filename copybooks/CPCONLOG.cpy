@@ -0,0 +1,8 @@
+      *****************************************************************
+      *  CPCONLOG - registro del log de salud de conexión (CONNLOG).
+      *             Una línea por cada intento de dbConection.
+      *****************************************************************
+       01  CONN-LOG-RECORD.
+           05  CONN-TIMESTAMP        PIC X(26).
+           05  CONN-ATTEMPT          PIC 9(01).
+           05  CONN-OUTCOME          PIC X(20).
