@@ -0,0 +1,380 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CobolBatch.
+
+      * Variante desatendida de CobolODBC: lee un fichero de control
+      * con una orden por línea (I,nombre / U,id,nombre / D,id) y
+      * ejecuta las mismas queries que el menú interactivo, dejando
+      * constancia de cada resultado en un log en vez de por pantalla.
+      * Pensada para lanzarse desde un job nocturno (JCL/cron).
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BATCH-CONTROL-FILE ASSIGN TO "BATCHIN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-BATCH-IN-STATUS.
+
+           SELECT BATCH-LOG-FILE ASSIGN TO "BATCHLOG"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT AUDIT-LOG-FILE ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-FILE-STATUS.
+
+           SELECT CONN-LOG-FILE ASSIGN TO "CONNLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CONN-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  BATCH-CONTROL-FILE.
+       01  BATCH-CONTROL-RECORD   PIC X(200).
+
+       FD  BATCH-LOG-FILE.
+       01  BATCH-LOG-RECORD       PIC X(200).
+
+       FD  AUDIT-LOG-FILE.
+           COPY CPAUDIT.
+
+       FD  CONN-LOG-FILE.
+           COPY CPCONLOG.
+
+       WORKING-STORAGE SECTION.
+           01  result              PIC S9(9) BINARY.
+
+           01  WS-OPERATOR-ID      PIC X(08).
+           01  WS-AUDIT-ACTION     PIC X(01).
+
+           01  WS-RETRY-COUNT      PIC 9(01) VALUE ZERO.
+           01  WS-CONNECTED-SW     PIC X(01) VALUE "N".
+               88  WS-CONNECTED       VALUE "Y".
+           01  WS-CONN-TIMESTAMP   PIC X(26).
+           01  WS-NANOSECONDS      PIC 9(09) COMP-5 VALUE 500000000.
+
+           01  WS-EOF-SW           PIC X(01) VALUE "N".
+               88  WS-EOF              VALUE "Y".
+
+           01  WS-ACTION-CODE      PIC X(01).
+           01  WS-FIELD-ID         PIC X(05).
+           01  WS-FIELD-NOMBRE     PIC X(50).
+           01  WS-UNSTRING-PTR     PIC 9(03).
+
+           COPY CPPRORES.
+
+           01  WS-ID               PIC 9(5).
+           01  WS-NOMBRE           PIC X(50).
+           01  WS-NOMBRE-CORTADO   PIC X(50).
+           01  WS-NOMBRE-ANTERIOR  PIC X(50).
+           01  WS-QUERY-STRING     PIC X(256).
+           01  WS-STATUS           PIC S9(4) COMP-5 VALUE 0.
+
+           01  WS-LINE-COUNT       PIC 9(05) VALUE ZERO.
+           01  WS-OK-COUNT         PIC 9(05) VALUE ZERO.
+           01  WS-ERROR-COUNT      PIC 9(05) VALUE ZERO.
+
+           01  WS-LOG-LINE         PIC X(200).
+           01  WS-TIMESTAMP        PIC X(26).
+
+           01  WS-BATCH-IN-STATUS  PIC X(02).
+           01  WS-AUDIT-FILE-STATUS PIC X(02).
+           01  WS-CONN-FILE-STATUS PIC X(02).
+
+       PROCEDURE DIVISION.
+       mainline.
+           ACCEPT WS-OPERATOR-ID FROM ENVIRONMENT "USER".
+           PERFORM open_conn_log.
+           PERFORM connect_with_retry.
+           CLOSE CONN-LOG-FILE.
+
+           IF WS-CONNECTED THEN
+               PERFORM run_batch
+           ELSE
+               DISPLAY "Error al conectar a la base de datos."
+           END-IF.
+           STOP RUN.
+
+       open_conn_log.
+           OPEN EXTEND CONN-LOG-FILE.
+           IF WS-CONN-FILE-STATUS = "35" THEN
+               OPEN OUTPUT CONN-LOG-FILE
+               CLOSE CONN-LOG-FILE
+               OPEN EXTEND CONN-LOG-FILE
+           END-IF.
+
+       open_audit_log.
+           OPEN EXTEND AUDIT-LOG-FILE.
+           IF WS-AUDIT-FILE-STATUS = "35" THEN
+               OPEN OUTPUT AUDIT-LOG-FILE
+               CLOSE AUDIT-LOG-FILE
+               OPEN EXTEND AUDIT-LOG-FILE
+           END-IF.
+
+       connect_with_retry.
+           MOVE ZERO TO WS-RETRY-COUNT.
+           MOVE "N" TO WS-CONNECTED-SW.
+           PERFORM try_connect UNTIL WS-CONNECTED OR WS-RETRY-COUNT = 3.
+
+       try_connect.
+           ADD 1 TO WS-RETRY-COUNT.
+           CALL "dbConection" RETURNING result.
+
+           MOVE FUNCTION CURRENT-DATE TO WS-CONN-TIMESTAMP.
+           MOVE WS-CONN-TIMESTAMP TO CONN-TIMESTAMP.
+           MOVE WS-RETRY-COUNT    TO CONN-ATTEMPT.
+
+           IF result = 0 THEN
+               MOVE "Y" TO WS-CONNECTED-SW
+               MOVE "CONECTADO" TO CONN-OUTCOME
+           ELSE
+               MOVE "ERROR" TO CONN-OUTCOME
+               IF WS-RETRY-COUNT < 3 THEN
+                   CALL "CBL_GC_NANOSLEEP" USING WS-NANOSECONDS
+               END-IF
+           END-IF.
+           WRITE CONN-LOG-RECORD.
+
+       run_batch.
+           OPEN OUTPUT BATCH-LOG-FILE
+           PERFORM open_audit_log
+
+           MOVE FUNCTION CURRENT-DATE TO WS-TIMESTAMP
+           STRING WS-TIMESTAMP " INICIO proceso batch CobolODBC"
+               DELIMITED BY SIZE
+               INTO WS-LOG-LINE
+           WRITE BATCH-LOG-RECORD FROM WS-LOG-LINE
+
+           OPEN INPUT BATCH-CONTROL-FILE
+           IF WS-BATCH-IN-STATUS NOT = "00" THEN
+               MOVE FUNCTION CURRENT-DATE TO WS-TIMESTAMP
+               STRING WS-TIMESTAMP
+                      " ERROR no se encontró el fichero de control "
+                      "BATCHIN"
+                   DELIMITED BY SIZE
+                   INTO WS-LOG-LINE
+               WRITE BATCH-LOG-RECORD FROM WS-LOG-LINE
+           ELSE
+               PERFORM read_control_line
+               PERFORM process_control_line UNTIL WS-EOF
+               CLOSE BATCH-CONTROL-FILE
+           END-IF
+
+           MOVE FUNCTION CURRENT-DATE TO WS-TIMESTAMP
+           STRING WS-TIMESTAMP " FIN proceso batch. Lineas: "
+                  WS-LINE-COUNT " OK: " WS-OK-COUNT
+                  " Error: " WS-ERROR-COUNT
+               DELIMITED BY SIZE
+               INTO WS-LOG-LINE
+           WRITE BATCH-LOG-RECORD FROM WS-LOG-LINE
+
+           CLOSE BATCH-LOG-FILE
+           CLOSE AUDIT-LOG-FILE.
+
+       read_control_line.
+           READ BATCH-CONTROL-FILE
+               AT END MOVE "Y" TO WS-EOF-SW
+           END-READ.
+
+       process_control_line.
+           ADD 1 TO WS-LINE-COUNT
+           MOVE SPACES TO WS-ACTION-CODE WS-FIELD-ID WS-FIELD-NOMBRE
+           MOVE 1 TO WS-UNSTRING-PTR
+           UNSTRING BATCH-CONTROL-RECORD DELIMITED BY ","
+               INTO WS-ACTION-CODE
+               WITH POINTER WS-UNSTRING-PTR
+           END-UNSTRING
+
+           EVALUATE WS-ACTION-CODE
+               WHEN "I"
+                   UNSTRING BATCH-CONTROL-RECORD DELIMITED BY ","
+                       INTO WS-FIELD-NOMBRE
+                       WITH POINTER WS-UNSTRING-PTR
+                   END-UNSTRING
+                   PERFORM batch_insert
+               WHEN "U"
+                   UNSTRING BATCH-CONTROL-RECORD DELIMITED BY ","
+                       INTO WS-FIELD-ID WS-FIELD-NOMBRE
+                       WITH POINTER WS-UNSTRING-PTR
+                   END-UNSTRING
+                   PERFORM batch_update
+               WHEN "D"
+                   UNSTRING BATCH-CONTROL-RECORD DELIMITED BY ","
+                       INTO WS-FIELD-ID
+                       WITH POINTER WS-UNSTRING-PTR
+                   END-UNSTRING
+                   PERFORM batch_delete
+               WHEN OTHER
+                   MOVE FUNCTION CURRENT-DATE TO WS-TIMESTAMP
+                   STRING WS-TIMESTAMP " LINEA " WS-LINE-COUNT
+                          " orden desconocida: " BATCH-CONTROL-RECORD
+                       DELIMITED BY SIZE
+                       INTO WS-LOG-LINE
+                   WRITE BATCH-LOG-RECORD FROM WS-LOG-LINE
+                   ADD 1 TO WS-ERROR-COUNT
+           END-EVALUATE
+
+           PERFORM read_control_line.
+
+       batch_insert.
+           MOVE FUNCTION TRIM(WS-FIELD-NOMBRE) TO WS-NOMBRE-CORTADO
+
+           STRING "INSERT INTO productos (nombre) VALUES ('"
+                  WS-NOMBRE-CORTADO
+                  "')"
+               DELIMITED BY SIZE
+               INTO WS-QUERY-STRING
+
+           CALL "executeQuery" USING BY REFERENCE WS-QUERY-STRING
+                                   RETURNING WS-STATUS
+
+           MOVE FUNCTION CURRENT-DATE TO WS-TIMESTAMP
+           IF WS-STATUS = 0 THEN
+               STRING WS-TIMESTAMP " LINEA " WS-LINE-COUNT
+                      " INSERT OK nombre=" WS-NOMBRE-CORTADO
+                   DELIMITED BY SIZE
+                   INTO WS-LOG-LINE
+               ADD 1 TO WS-OK-COUNT
+               MOVE "I" TO WS-AUDIT-ACTION
+               MOVE SPACES TO WS-FIELD-ID
+               MOVE SPACES TO WS-NOMBRE-ANTERIOR
+               PERFORM write_audit_record
+           ELSE
+               STRING WS-TIMESTAMP " LINEA " WS-LINE-COUNT
+                      " INSERT FALLIDO nombre=" WS-NOMBRE-CORTADO
+                   DELIMITED BY SIZE
+                   INTO WS-LOG-LINE
+               ADD 1 TO WS-ERROR-COUNT
+           END-IF
+           WRITE BATCH-LOG-RECORD FROM WS-LOG-LINE.
+
+       lookup_producto_by_id.
+           STRING "SELECT * FROM productos WHERE id = " WS-ID
+               DELIMITED BY SIZE
+               INTO WS-QUERY-STRING
+
+           CALL "executeQuery" USING BY REFERENCE WS-QUERY-STRING
+                                  BY REFERENCE WS-QUERY-RESULT
+                                  RETURNING WS-STATUS.
+
+       batch_update.
+           MOVE WS-FIELD-ID TO WS-ID
+           MOVE FUNCTION TRIM(WS-FIELD-NOMBRE) TO WS-NOMBRE-CORTADO
+
+           PERFORM lookup_producto_by_id
+
+           EVALUATE WS-STATUS
+               WHEN 0
+                   MOVE WS-COL2(1:50) TO WS-NOMBRE-ANTERIOR
+                   PERFORM batch_update_apply
+               WHEN 100
+                   MOVE FUNCTION CURRENT-DATE TO WS-TIMESTAMP
+                   STRING WS-TIMESTAMP " LINEA " WS-LINE-COUNT
+                          " UPDATE id=" WS-FIELD-ID
+                          " no existe ningun producto con ese id"
+                       DELIMITED BY SIZE
+                       INTO WS-LOG-LINE
+                   ADD 1 TO WS-ERROR-COUNT
+                   WRITE BATCH-LOG-RECORD FROM WS-LOG-LINE
+               WHEN OTHER
+                   MOVE FUNCTION CURRENT-DATE TO WS-TIMESTAMP
+                   STRING WS-TIMESTAMP " LINEA " WS-LINE-COUNT
+                          " UPDATE id=" WS-FIELD-ID
+                          " error al comprobar el producto"
+                       DELIMITED BY SIZE
+                       INTO WS-LOG-LINE
+                   ADD 1 TO WS-ERROR-COUNT
+                   WRITE BATCH-LOG-RECORD FROM WS-LOG-LINE
+           END-EVALUATE.
+
+       batch_update_apply.
+           STRING "UPDATE productos SET nombre = '"
+                  WS-NOMBRE-CORTADO
+                  "' WHERE id = " WS-ID
+               DELIMITED BY SIZE
+               INTO WS-QUERY-STRING
+
+           CALL "executeQuery" USING BY REFERENCE WS-QUERY-STRING
+                                   RETURNING WS-STATUS
+
+           MOVE FUNCTION CURRENT-DATE TO WS-TIMESTAMP
+           IF WS-STATUS = 0 THEN
+               STRING WS-TIMESTAMP " LINEA " WS-LINE-COUNT
+                      " UPDATE OK id=" WS-FIELD-ID
+                      " nombre=" WS-NOMBRE-CORTADO
+                   DELIMITED BY SIZE
+                   INTO WS-LOG-LINE
+               ADD 1 TO WS-OK-COUNT
+               MOVE "U" TO WS-AUDIT-ACTION
+               PERFORM write_audit_record
+           ELSE
+               STRING WS-TIMESTAMP " LINEA " WS-LINE-COUNT
+                      " UPDATE FALLIDO id=" WS-FIELD-ID
+                   DELIMITED BY SIZE
+                   INTO WS-LOG-LINE
+               ADD 1 TO WS-ERROR-COUNT
+           END-IF
+           WRITE BATCH-LOG-RECORD FROM WS-LOG-LINE.
+
+       batch_delete.
+           MOVE WS-FIELD-ID TO WS-ID
+
+           PERFORM lookup_producto_by_id
+
+           EVALUATE WS-STATUS
+               WHEN 0
+                   MOVE WS-COL2(1:50) TO WS-NOMBRE-ANTERIOR
+                   PERFORM batch_delete_apply
+               WHEN 100
+                   MOVE FUNCTION CURRENT-DATE TO WS-TIMESTAMP
+                   STRING WS-TIMESTAMP " LINEA " WS-LINE-COUNT
+                          " DELETE id=" WS-FIELD-ID
+                          " no existe ningun producto con ese id"
+                       DELIMITED BY SIZE
+                       INTO WS-LOG-LINE
+                   ADD 1 TO WS-ERROR-COUNT
+                   WRITE BATCH-LOG-RECORD FROM WS-LOG-LINE
+               WHEN OTHER
+                   MOVE FUNCTION CURRENT-DATE TO WS-TIMESTAMP
+                   STRING WS-TIMESTAMP " LINEA " WS-LINE-COUNT
+                          " DELETE id=" WS-FIELD-ID
+                          " error al comprobar el producto"
+                       DELIMITED BY SIZE
+                       INTO WS-LOG-LINE
+                   ADD 1 TO WS-ERROR-COUNT
+                   WRITE BATCH-LOG-RECORD FROM WS-LOG-LINE
+           END-EVALUATE.
+
+       batch_delete_apply.
+           STRING "DELETE FROM productos WHERE id = " WS-ID
+               DELIMITED BY SIZE
+               INTO WS-QUERY-STRING
+
+           CALL "executeQuery" USING BY REFERENCE WS-QUERY-STRING
+                                   RETURNING WS-STATUS
+
+           MOVE FUNCTION CURRENT-DATE TO WS-TIMESTAMP
+           IF WS-STATUS = 0 THEN
+               STRING WS-TIMESTAMP " LINEA " WS-LINE-COUNT
+                      " DELETE OK id=" WS-FIELD-ID
+                   DELIMITED BY SIZE
+                   INTO WS-LOG-LINE
+               ADD 1 TO WS-OK-COUNT
+               MOVE "D" TO WS-AUDIT-ACTION
+               MOVE SPACES TO WS-NOMBRE-CORTADO
+               PERFORM write_audit_record
+           ELSE
+               STRING WS-TIMESTAMP " LINEA " WS-LINE-COUNT
+                      " DELETE FALLIDO id=" WS-FIELD-ID
+                   DELIMITED BY SIZE
+                   INTO WS-LOG-LINE
+               ADD 1 TO WS-ERROR-COUNT
+           END-IF
+           WRITE BATCH-LOG-RECORD FROM WS-LOG-LINE.
+
+       write_audit_record.
+           MOVE FUNCTION CURRENT-DATE  TO AUD-TIMESTAMP
+           MOVE WS-AUDIT-ACTION        TO AUD-ACTION
+           MOVE WS-FIELD-ID            TO AUD-ID
+           MOVE WS-NOMBRE-ANTERIOR     TO AUD-NOMBRE-ANTES
+           MOVE WS-NOMBRE-CORTADO      TO AUD-NOMBRE-DESPUES
+           MOVE WS-OPERATOR-ID         TO AUD-OPERATOR
+           WRITE AUDIT-LOG-RECORD.
